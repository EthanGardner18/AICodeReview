@@ -1,22 +1,769 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. payroll.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT employee-master-file
+               ASSIGN TO "EMPMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT payroll-register-file
+               ASSIGN TO "PAYREG.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT exception-file
+               ASSIGN TO "PAYEXC.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ytd-earnings-file
+               ASSIGN TO "YTDEARN.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ytd-employee-id
+               FILE STATUS IS ws-ytd-status.
+           SELECT checkpoint-file
+               ASSIGN TO "PAYCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-checkpoint-status.
+           SELECT nacha-file
+               ASSIGN TO "PAYACH.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  employee-master-file.
+       01  employee-master-record.
+           05 em-employee-id       PIC X(6).
+           05 em-employee-name     PIC X(30).
+           05 em-hours-worked      PIC 9(3).
+           05 em-hourly-rate       PIC 9(3)V99.
+           05 em-routing-number    PIC 9(9).
+           05 em-account-number    PIC X(17).
+           05 em-employee-type     PIC X(1).
+           05 em-salary-amount     PIC 9(6)V99.
+           05 em-dept-code         PIC X(4).
+
+       FD  payroll-register-file.
+       01  payroll-register-line   PIC X(130).
+
+       FD  exception-file.
+       01  exception-line          PIC X(120).
+
+       FD  ytd-earnings-file.
+       01  ytd-earnings-record.
+           05 ytd-employee-id       PIC X(6).
+           05 ytd-gross-earnings    PIC 9(7)V99.
+           05 ytd-net-earnings      PIC 9(7)V99.
+           05 ytd-federal-tax       PIC 9(6)V99.
+           05 ytd-state-tax         PIC 9(6)V99.
+
+       FD  checkpoint-file.
+       01  checkpoint-record.
+           05 ckpt-last-employee-id  PIC X(6).
+           05 ckpt-total-hours       PIC 9(5).
+           05 ckpt-total-gross       PIC 9(7)V99.
+           05 ckpt-total-deductions  PIC 9(7)V99.
+           05 ckpt-total-net         PIC 9(7)V99.
+           05 ckpt-total-reg-hours   PIC 9(5).
+           05 ckpt-total-ot-hours    PIC 9(5).
+           05 ckpt-total-reg-pay     PIC 9(7)V99.
+           05 ckpt-total-ot-pay      PIC 9(7)V99.
+           05 ckpt-nacha-entry-count PIC 9(6).
+           05 ckpt-nacha-hash-total  PIC 9(10).
+           05 ckpt-nacha-credit-total PIC 9(12)V99.
+           05 ckpt-nacha-trace-number PIC 9(7).
+           05 ckpt-finalize-switch   PIC X.
+               88 ckpt-finalize-started VALUE "Y".
+           05 ckpt-dept-count        PIC 9(3).
+           05 ckpt-dept-entry OCCURS 50 TIMES.
+               10 ckpt-dept-code     PIC X(4).
+               10 ckpt-dept-hours    PIC 9(7)V99.
+               10 ckpt-dept-gross    PIC 9(9)V99.
+               10 ckpt-dept-net      PIC 9(9)V99.
+
+       FD  nacha-file.
+       01  nacha-line               PIC X(94).
+
        WORKING-STORAGE SECTION.
-       01 employee-name PIC A(30).
-       01 hours-worked PIC 9(3).
-       01 hourly-rate PIC 9(3)V99.
-       01 salary PIC 9(5)V99.
+       01  ws-checkpoint-status PIC XX.
+       01  ws-ytd-status PIC XX.
+       01  employee-id PIC X(6).
+       01  employee-name PIC A(30).
+       01  hours-worked PIC 9(3).
+       01  hourly-rate PIC 9(3)V99.
+       01  gross-pay PIC 9(6)V99.
+
+       01  regular-hours PIC 9(3).
+       01  overtime-hours PIC 9(3).
+       01  overtime-rate PIC 9(4)V999.
+       01  regular-pay PIC 9(6)V99.
+       01  overtime-pay PIC 9(6)V99.
+
+       01  ws-max-regular-hours PIC 9(3) VALUE 40.
+       01  ws-overtime-multiplier PIC 9V9 VALUE 1.5.
+
+       01  federal-tax-pct PIC V999 VALUE .150.
+       01  state-tax-pct PIC V999 VALUE .050.
+       01  federal-tax-amount PIC 9(6)V99.
+       01  state-tax-amount PIC 9(6)V99.
+       01  total-deductions PIC 9(6)V99.
+       01  net-pay PIC 9(6)V99.
+
+       01  routing-number PIC 9(9).
+       01  account-number PIC X(17).
+       01  employee-type PIC X(1).
+           88 employee-is-hourly VALUE "H".
+           88 employee-is-salaried VALUE "S".
+       01  salary-amount PIC 9(6)V99.
+       01  dept-code PIC X(4).
+
+       01  ws-eof-switch PIC X VALUE "N".
+           88 ws-end-of-employees VALUE "Y".
+
+       01  ws-max-weekly-hours PIC 9(3) VALUE 168.
+       01  ws-valid-record-switch PIC X VALUE "Y".
+           88 ws-valid-record VALUE "Y".
+           88 ws-invalid-record VALUE "N".
+       01  ws-exception-reason PIC X(80).
+       01  ws-exception-ptr PIC 9(3).
+       01  ws-rate-edited PIC ZZ9.99.
+
+       01  ws-ytd-found-switch PIC X VALUE "N".
+           88 ws-ytd-record-found VALUE "Y".
+           88 ws-ytd-record-not-found VALUE "N".
+
+       01  ws-resume-switch PIC X VALUE "N".
+           88 ws-resume-mode VALUE "Y".
+       01  ws-skip-finalize-switch PIC X VALUE "N".
+           88 ws-skip-finalize-output VALUE "Y".
+       01  ws-last-employee-id-processed PIC X(6) VALUE SPACES.
+       01  ws-checkpoint-interval PIC 9(3) VALUE 1.
+       01  ws-records-since-checkpoint PIC 9(3) VALUE 0.
+
+       01  rpt-exception-line.
+           05 xl-employee-id     PIC X(6).
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 xl-employee-name   PIC X(30).
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 xl-reason          PIC X(80).
+
+       01  ws-total-hours PIC 9(5).
+       01  ws-total-gross PIC 9(7)V99.
+       01  ws-total-deductions PIC 9(7)V99.
+       01  ws-total-net PIC 9(7)V99.
+       01  ws-total-regular-hours PIC 9(5).
+       01  ws-total-overtime-hours PIC 9(5).
+       01  ws-total-regular-pay PIC 9(7)V99.
+       01  ws-total-overtime-pay PIC 9(7)V99.
+
+       01  rpt-company-header.
+           05 FILLER PIC X(40) VALUE "ACME CORPORATION".
+           05 FILLER PIC X(60) VALUE "PAYROLL REGISTER".
+
+       01  rpt-column-header.
+           05 FILLER PIC X(6)  VALUE "EMP ID".
+           05 FILLER PIC X(32) VALUE "EMPLOYEE NAME".
+           05 FILLER PIC X(5)  VALUE "REG".
+           05 FILLER PIC X(5)  VALUE "OT".
+           05 FILLER PIC X(10) VALUE "RATE".
+           05 FILLER PIC X(12) VALUE "REG PAY".
+           05 FILLER PIC X(12) VALUE "OT PAY".
+           05 FILLER PIC X(12) VALUE "GROSS PAY".
+           05 FILLER PIC X(12) VALUE "DEDUCT".
+           05 FILLER PIC X(12) VALUE "NET PAY".
+
+       01  rpt-detail-line.
+           05 dl-employee-id     PIC X(6).
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 dl-employee-name   PIC X(30).
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 dl-reg-hours       PIC ZZ9.
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 dl-ot-hours        PIC ZZ9.
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 dl-rate            PIC X(8).
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 dl-reg-pay         PIC ZZZ,ZZ9.99.
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 dl-ot-pay          PIC ZZZ,ZZ9.99.
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 dl-gross           PIC ZZZ,ZZ9.99.
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 dl-deductions      PIC ZZZ,ZZ9.99.
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 dl-net             PIC ZZZ,ZZ9.99.
+
+       01  rpt-total-line.
+           05 FILLER             PIC X(38) VALUE "GRAND TOTALS".
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 tl-reg-hours       PIC ZZ9.
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 tl-ot-hours        PIC ZZ9.
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 FILLER             PIC X(8) VALUE SPACES.
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 tl-reg-pay         PIC ZZZ,ZZ9.99.
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 tl-ot-pay          PIC ZZZ,ZZ9.99.
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 tl-gross           PIC ZZZ,ZZ9.99.
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 tl-deductions      PIC ZZZ,ZZ9.99.
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 tl-net             PIC ZZZ,ZZ9.99.
+
+       01  ws-dept-count PIC 9(3) VALUE 0.
+       01  ws-ckpt-dept-idx PIC 9(3) VALUE 0.
+       01  dept-table.
+           05 dept-entry OCCURS 50 TIMES INDEXED BY dept-idx.
+               10 dept-code-tbl  PIC X(4).
+               10 dept-hours-tbl PIC 9(7)V99.
+               10 dept-gross-tbl PIC 9(9)V99.
+               10 dept-net-tbl   PIC 9(9)V99.
+
+       01  rpt-dept-header.
+           05 FILLER PIC X(40) VALUE "ACME CORPORATION".
+           05 FILLER PIC X(60) VALUE "DEPARTMENT COST-CENTER SUMMARY".
+
+       01  rpt-dept-column-header.
+           05 FILLER PIC X(10) VALUE "DEPT CODE".
+           05 FILLER PIC X(16) VALUE "TOTAL HOURS".
+           05 FILLER PIC X(18) VALUE "TOTAL GROSS".
+           05 FILLER PIC X(18) VALUE "TOTAL NET".
+
+       01  rpt-dept-line.
+           05 dsl-dept-code   PIC X(4).
+           05 FILLER          PIC X(6) VALUE SPACES.
+           05 dsl-hours       PIC Z,ZZZ,ZZ9.99.
+           05 FILLER          PIC X(4) VALUE SPACES.
+           05 dsl-gross       PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER          PIC X(4) VALUE SPACES.
+           05 dsl-net         PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER          PIC X(4) VALUE SPACES.
+
+       01  ws-company-name        PIC X(16) VALUE "ACME CORPORATION".
+       01  ws-company-id          PIC X(10) VALUE "1234567890".
+       01  ws-originating-dfi     PIC 9(8) VALUE 12345678.
+       01  ws-batch-number        PIC 9(7) VALUE 1.
+       01  ws-nacha-entry-count   PIC 9(6) VALUE 0.
+       01  ws-nacha-hash-total    PIC 9(10) VALUE 0.
+       01  ws-nacha-credit-total  PIC 9(12)V99 VALUE 0.
+       01  ws-nacha-trace-number  PIC 9(7) VALUE 0.
+
+       01  nacha-file-header-record.
+           05 FILLER PIC X(1)  VALUE "1".
+           05 FILLER PIC X(2)  VALUE "01".
+           05 FILLER PIC X(10) VALUE " 012345678".
+           05 FILLER PIC X(10) VALUE "1234567890".
+           05 FILLER PIC X(6)  VALUE "260808".
+           05 FILLER PIC X(4)  VALUE "0101".
+           05 FILLER PIC X(1)  VALUE "A".
+           05 FILLER PIC X(3)  VALUE "094".
+           05 FILLER PIC X(2)  VALUE "10".
+           05 FILLER PIC X(1)  VALUE "1".
+           05 FILLER PIC X(23) VALUE "FIRST NATIONAL BANK".
+           05 FILLER PIC X(23) VALUE "ACME CORPORATION".
+           05 FILLER PIC X(8)  VALUE SPACES.
+
+       01  nacha-batch-header-record.
+           05 FILLER PIC X(1)   VALUE "5".
+           05 FILLER PIC X(3)   VALUE "220".
+           05 bh-company-name   PIC X(16).
+           05 FILLER PIC X(20)  VALUE SPACES.
+           05 bh-company-id     PIC X(10).
+           05 FILLER PIC X(3)   VALUE "PPD".
+           05 FILLER PIC X(10)  VALUE "PAYROLL   ".
+           05 FILLER PIC X(6)   VALUE "260808".
+           05 FILLER PIC X(6)   VALUE "260808".
+           05 FILLER PIC X(3)   VALUE SPACES.
+           05 FILLER PIC X(1)   VALUE "1".
+           05 bh-originating-dfi PIC 9(8).
+           05 bh-batch-number    PIC 9(7).
+
+       01  nacha-entry-detail-record.
+           05 FILLER PIC X(1)        VALUE "6".
+           05 FILLER PIC X(2)        VALUE "22".
+           05 ed-routing-number       PIC 9(9).
+           05 ed-account-number       PIC X(17).
+           05 ed-amount                PIC 9(8)V99.
+           05 ed-individual-id         PIC X(15).
+           05 ed-individual-name       PIC X(22).
+           05 FILLER PIC X(2)        VALUE SPACES.
+           05 FILLER PIC X(1)        VALUE "0".
+           05 ed-trace-number          PIC 9(15).
+
+       01  nacha-batch-control-record.
+           05 FILLER PIC X(1)          VALUE "8".
+           05 FILLER PIC X(3)          VALUE "220".
+           05 bc-entry-count            PIC 9(6).
+           05 bc-entry-hash              PIC 9(10).
+           05 bc-total-debit              PIC 9(10)V99 VALUE 0.
+           05 bc-total-credit              PIC 9(10)V99.
+           05 bc-company-id                 PIC X(10).
+           05 FILLER PIC X(19)            VALUE SPACES.
+           05 FILLER PIC X(6)              VALUE SPACES.
+           05 bc-originating-dfi            PIC 9(8).
+           05 bc-batch-number                PIC 9(7).
+
+       01  nacha-file-control-record.
+           05 FILLER PIC X(1)       VALUE "9".
+           05 FILLER PIC X(6)       VALUE "000001".
+           05 FILLER PIC X(6)       VALUE "000001".
+           05 fc-entry-count         PIC 9(8).
+           05 fc-entry-hash           PIC 9(10).
+           05 fc-total-debit           PIC 9(10)V99 VALUE 0.
+           05 fc-total-credit           PIC 9(10)V99.
+           05 FILLER PIC X(39)       VALUE SPACES.
 
        PROCEDURE DIVISION.
-       DISPLAY "Enter employee name: ".
-       ACCEPT employee-name.
-       DISPLAY "Enter hours worked: ".
-       ACCEPT hours-worked.
-       DISPLAY "Enter hourly rate: ".
-       ACCEPT hourly-rate.
-
-       COMPUTE salary = hours-worked * hourly-rate.
-       DISPLAY "Employee: " employee-name.
-       DISPLAY "Salary: $" salary.
-       STOP RUN.
+       0000-main.
+           PERFORM 1000-initialize.
+           PERFORM 2000-process-employees UNTIL ws-end-of-employees.
+           PERFORM 9000-finalize.
+           STOP RUN.
+
+       1000-initialize.
+           OPEN INPUT employee-master-file.
+           PERFORM 1100-read-checkpoint.
+           PERFORM 1050-open-ytd-earnings-file.
+
+           IF ws-resume-mode
+               OPEN EXTEND payroll-register-file
+               OPEN EXTEND exception-file
+               OPEN EXTEND nacha-file
+               PERFORM 1150-restore-dept-table
+           ELSE
+               OPEN OUTPUT payroll-register-file
+               OPEN OUTPUT exception-file
+               OPEN OUTPUT nacha-file
+               WRITE payroll-register-line FROM rpt-company-header
+               WRITE payroll-register-line FROM rpt-column-header
+               PERFORM 1200-write-nacha-headers
+           END-IF.
+
+           PERFORM 2100-read-employee.
+
+       1050-open-ytd-earnings-file.
+           OPEN I-O ytd-earnings-file.
+           IF ws-ytd-status = "35"
+               OPEN OUTPUT ytd-earnings-file
+               CLOSE ytd-earnings-file
+               OPEN I-O ytd-earnings-file
+           END-IF.
+
+       1200-write-nacha-headers.
+           WRITE nacha-line FROM nacha-file-header-record.
+
+           MOVE ws-company-name TO bh-company-name.
+           MOVE ws-company-id TO bh-company-id.
+           MOVE ws-originating-dfi TO bh-originating-dfi.
+           MOVE ws-batch-number TO bh-batch-number.
+           WRITE nacha-line FROM nacha-batch-header-record.
+
+       1100-read-checkpoint.
+           OPEN INPUT checkpoint-file.
+           IF ws-checkpoint-status = "00"
+               READ checkpoint-file
+                   AT END
+                       CONTINUE
+               END-READ
+               IF ckpt-last-employee-id NOT = SPACES
+                   AND ckpt-last-employee-id NOT = "DONE"
+                   MOVE ckpt-last-employee-id TO
+                       ws-last-employee-id-processed
+                   SET ws-resume-mode TO TRUE
+                   IF ckpt-finalize-started
+                       SET ws-skip-finalize-output TO TRUE
+                   END-IF
+               END-IF
+               CLOSE checkpoint-file
+           END-IF.
+
+       2000-process-employees.
+           MOVE em-employee-id TO employee-id.
+           MOVE em-employee-name TO employee-name.
+           MOVE em-hours-worked TO hours-worked.
+           MOVE em-hourly-rate TO hourly-rate.
+           MOVE em-routing-number TO routing-number.
+           MOVE em-account-number TO account-number.
+           MOVE em-employee-type TO employee-type.
+           MOVE em-salary-amount TO salary-amount.
+           MOVE em-dept-code TO dept-code.
+
+           IF ws-resume-mode
+               PERFORM 2050-check-resume-point
+           ELSE
+               PERFORM 2060-process-current-employee
+           END-IF.
+
+           PERFORM 2100-read-employee.
+
+       2050-check-resume-point.
+           IF employee-id = ws-last-employee-id-processed
+               MOVE "N" TO ws-resume-switch
+           END-IF.
+
+       2060-process-current-employee.
+           PERFORM 2200-validate-employee.
+
+           IF ws-valid-record
+               PERFORM 3000-compute-pay
+               PERFORM 3100-compute-withholding
+               PERFORM 4000-write-detail-line
+               PERFORM 4100-accumulate-totals
+               PERFORM 4300-accumulate-dept-totals
+               PERFORM 5000-update-ytd-earnings
+               PERFORM 7000-write-nacha-entry
+           ELSE
+               PERFORM 4200-write-exception
+           END-IF.
+
+           PERFORM 6000-checkpoint-progress.
+
+       2100-read-employee.
+           READ employee-master-file
+               AT END
+                   SET ws-end-of-employees TO TRUE
+           END-READ.
+
+       2200-validate-employee.
+           SET ws-valid-record TO TRUE.
+           MOVE SPACES TO ws-exception-reason.
+           MOVE 1 TO ws-exception-ptr.
+
+           IF hours-worked > ws-max-weekly-hours
+               SET ws-invalid-record TO TRUE
+               IF ws-exception-ptr > 1
+                   STRING "; " DELIMITED BY SIZE
+                       "HOURS WORKED EXCEEDS 168 FOR WEEK"
+                           DELIMITED BY SIZE
+                       INTO ws-exception-reason
+                       WITH POINTER ws-exception-ptr
+               ELSE
+                   STRING "HOURS WORKED EXCEEDS 168 FOR WEEK"
+                           DELIMITED BY SIZE
+                       INTO ws-exception-reason
+                       WITH POINTER ws-exception-ptr
+               END-IF
+           END-IF.
+
+           IF employee-is-hourly AND hourly-rate = ZERO
+               SET ws-invalid-record TO TRUE
+               IF ws-exception-ptr > 1
+                   STRING "; " DELIMITED BY SIZE
+                       "HOURLY RATE IS ZERO" DELIMITED BY SIZE
+                       INTO ws-exception-reason
+                       WITH POINTER ws-exception-ptr
+               ELSE
+                   STRING "HOURLY RATE IS ZERO" DELIMITED BY SIZE
+                       INTO ws-exception-reason
+                       WITH POINTER ws-exception-ptr
+               END-IF
+           END-IF.
+
+           IF employee-type NOT = "H" AND employee-type NOT = "S"
+               SET ws-invalid-record TO TRUE
+               IF ws-exception-ptr > 1
+                   STRING "; " DELIMITED BY SIZE
+                       "INVALID EMPLOYEE TYPE" DELIMITED BY SIZE
+                       INTO ws-exception-reason
+                       WITH POINTER ws-exception-ptr
+               ELSE
+                   STRING "INVALID EMPLOYEE TYPE" DELIMITED BY SIZE
+                       INTO ws-exception-reason
+                       WITH POINTER ws-exception-ptr
+               END-IF
+           END-IF.
+
+       3000-compute-pay.
+           IF employee-is-salaried
+               PERFORM 3050-compute-salaried-pay
+           ELSE
+               PERFORM 3060-compute-hourly-pay
+           END-IF.
+
+       3050-compute-salaried-pay.
+           MOVE hours-worked TO regular-hours.
+           MOVE 0 TO overtime-hours.
+           MOVE salary-amount TO regular-pay.
+           MOVE 0 TO overtime-pay.
+           MOVE salary-amount TO gross-pay.
+
+       3060-compute-hourly-pay.
+           IF hours-worked > ws-max-regular-hours
+               MOVE ws-max-regular-hours TO regular-hours
+               COMPUTE overtime-hours =
+                   hours-worked - ws-max-regular-hours
+           ELSE
+               MOVE hours-worked TO regular-hours
+               MOVE 0 TO overtime-hours
+           END-IF.
+
+           COMPUTE overtime-rate = hourly-rate * ws-overtime-multiplier.
+
+           COMPUTE regular-pay = regular-hours * hourly-rate.
+           COMPUTE overtime-pay = overtime-hours * overtime-rate.
+           COMPUTE gross-pay = regular-pay + overtime-pay.
+
+       3100-compute-withholding.
+           COMPUTE federal-tax-amount ROUNDED =
+               gross-pay * federal-tax-pct.
+           COMPUTE state-tax-amount ROUNDED =
+               gross-pay * state-tax-pct.
+           COMPUTE total-deductions =
+               federal-tax-amount + state-tax-amount.
+           COMPUTE net-pay = gross-pay - total-deductions.
+
+       4000-write-detail-line.
+           MOVE employee-id TO dl-employee-id.
+           MOVE employee-name TO dl-employee-name.
+           MOVE regular-hours TO dl-reg-hours.
+           MOVE overtime-hours TO dl-ot-hours.
+           IF employee-is-hourly
+               MOVE hourly-rate TO ws-rate-edited
+               MOVE ws-rate-edited TO dl-rate
+           ELSE
+               MOVE "SALARY" TO dl-rate
+           END-IF.
+           MOVE regular-pay TO dl-reg-pay.
+           MOVE overtime-pay TO dl-ot-pay.
+           MOVE gross-pay TO dl-gross.
+           MOVE total-deductions TO dl-deductions.
+           MOVE net-pay TO dl-net.
+           WRITE payroll-register-line FROM rpt-detail-line.
+
+       4100-accumulate-totals.
+           ADD hours-worked TO ws-total-hours.
+           ADD regular-hours TO ws-total-regular-hours.
+           ADD overtime-hours TO ws-total-overtime-hours.
+           ADD regular-pay TO ws-total-regular-pay.
+           ADD overtime-pay TO ws-total-overtime-pay.
+           ADD gross-pay TO ws-total-gross.
+           ADD total-deductions TO ws-total-deductions.
+           ADD net-pay TO ws-total-net.
+
+       4300-accumulate-dept-totals.
+           SET dept-idx TO 1.
+           SEARCH dept-entry
+               AT END
+                   IF ws-dept-count >= 49
+                       PERFORM 4310-route-dept-overflow
+                   ELSE
+                       ADD 1 TO ws-dept-count
+                       SET dept-idx TO ws-dept-count
+                       MOVE dept-code TO dept-code-tbl (dept-idx)
+                       MOVE 0 TO dept-hours-tbl (dept-idx)
+                       MOVE 0 TO dept-gross-tbl (dept-idx)
+                       MOVE 0 TO dept-net-tbl (dept-idx)
+                   END-IF
+               WHEN dept-code-tbl (dept-idx) = dept-code
+                   CONTINUE
+           END-SEARCH.
+
+           ADD hours-worked TO dept-hours-tbl (dept-idx).
+           ADD gross-pay TO dept-gross-tbl (dept-idx).
+           ADD net-pay TO dept-net-tbl (dept-idx).
+
+       4310-route-dept-overflow.
+           IF ws-dept-count < 50
+               MOVE 50 TO ws-dept-count
+               MOVE "OTHR" TO dept-code-tbl (50)
+               MOVE 0 TO dept-hours-tbl (50)
+               MOVE 0 TO dept-gross-tbl (50)
+               MOVE 0 TO dept-net-tbl (50)
+           END-IF.
+           SET dept-idx TO 50.
+
+       4200-write-exception.
+           MOVE employee-id TO xl-employee-id.
+           MOVE employee-name TO xl-employee-name.
+           MOVE ws-exception-reason TO xl-reason.
+           WRITE exception-line FROM rpt-exception-line.
+
+       5000-update-ytd-earnings.
+           MOVE employee-id TO ytd-employee-id.
+           SET ws-ytd-record-not-found TO TRUE.
+
+           READ ytd-earnings-file
+               INVALID KEY
+                   SET ws-ytd-record-not-found TO TRUE
+               NOT INVALID KEY
+                   SET ws-ytd-record-found TO TRUE
+           END-READ.
+
+           IF ws-ytd-record-found
+               ADD gross-pay TO ytd-gross-earnings
+               ADD net-pay TO ytd-net-earnings
+               ADD federal-tax-amount TO ytd-federal-tax
+               ADD state-tax-amount TO ytd-state-tax
+               REWRITE ytd-earnings-record
+           ELSE
+               MOVE gross-pay TO ytd-gross-earnings
+               MOVE net-pay TO ytd-net-earnings
+               MOVE federal-tax-amount TO ytd-federal-tax
+               MOVE state-tax-amount TO ytd-state-tax
+               WRITE ytd-earnings-record
+           END-IF.
+
+       6000-checkpoint-progress.
+           MOVE employee-id TO ws-last-employee-id-processed.
+           ADD 1 TO ws-records-since-checkpoint.
+           IF ws-records-since-checkpoint >= ws-checkpoint-interval
+               PERFORM 6100-write-checkpoint
+               MOVE 0 TO ws-records-since-checkpoint
+           END-IF.
+
+       7000-write-nacha-entry.
+           ADD 1 TO ws-nacha-trace-number.
+           ADD 1 TO ws-nacha-entry-count.
+           ADD routing-number TO ws-nacha-hash-total.
+           ADD net-pay TO ws-nacha-credit-total.
+
+           MOVE routing-number TO ed-routing-number.
+           MOVE account-number TO ed-account-number.
+           MOVE net-pay TO ed-amount.
+           MOVE employee-id TO ed-individual-id.
+           MOVE employee-name TO ed-individual-name.
+           MOVE ws-nacha-trace-number TO ed-trace-number.
+           WRITE nacha-line FROM nacha-entry-detail-record.
+
+       1170-populate-checkpoint-totals.
+           MOVE ws-last-employee-id-processed TO ckpt-last-employee-id.
+           MOVE ws-total-hours TO ckpt-total-hours.
+           MOVE ws-total-gross TO ckpt-total-gross.
+           MOVE ws-total-deductions TO ckpt-total-deductions.
+           MOVE ws-total-net TO ckpt-total-net.
+           MOVE ws-total-regular-hours TO ckpt-total-reg-hours.
+           MOVE ws-total-overtime-hours TO ckpt-total-ot-hours.
+           MOVE ws-total-regular-pay TO ckpt-total-reg-pay.
+           MOVE ws-total-overtime-pay TO ckpt-total-ot-pay.
+           MOVE ws-nacha-entry-count TO ckpt-nacha-entry-count.
+           MOVE ws-nacha-hash-total TO ckpt-nacha-hash-total.
+           MOVE ws-nacha-credit-total TO ckpt-nacha-credit-total.
+           MOVE ws-nacha-trace-number TO ckpt-nacha-trace-number.
+           PERFORM 1160-serialize-dept-table.
+
+       6100-write-checkpoint.
+           PERFORM 1170-populate-checkpoint-totals.
+           MOVE "N" TO ckpt-finalize-switch.
+           OPEN OUTPUT checkpoint-file.
+           WRITE checkpoint-record.
+           CLOSE checkpoint-file.
+
+       6300-write-finalize-marker.
+           PERFORM 1170-populate-checkpoint-totals.
+           MOVE "Y" TO ckpt-finalize-switch.
+           OPEN OUTPUT checkpoint-file.
+           WRITE checkpoint-record.
+           CLOSE checkpoint-file.
+
+       1160-serialize-dept-table.
+           MOVE ws-dept-count TO ckpt-dept-count.
+           PERFORM VARYING ws-ckpt-dept-idx FROM 1 BY 1
+               UNTIL ws-ckpt-dept-idx > ws-dept-count
+               MOVE dept-code-tbl (ws-ckpt-dept-idx) TO
+                   ckpt-dept-code (ws-ckpt-dept-idx)
+               MOVE dept-hours-tbl (ws-ckpt-dept-idx) TO
+                   ckpt-dept-hours (ws-ckpt-dept-idx)
+               MOVE dept-gross-tbl (ws-ckpt-dept-idx) TO
+                   ckpt-dept-gross (ws-ckpt-dept-idx)
+               MOVE dept-net-tbl (ws-ckpt-dept-idx) TO
+                   ckpt-dept-net (ws-ckpt-dept-idx)
+           END-PERFORM.
+
+       1150-restore-dept-table.
+           MOVE ckpt-dept-count TO ws-dept-count.
+           PERFORM VARYING ws-ckpt-dept-idx FROM 1 BY 1
+               UNTIL ws-ckpt-dept-idx > ws-dept-count
+               MOVE ckpt-dept-code (ws-ckpt-dept-idx) TO
+                   dept-code-tbl (ws-ckpt-dept-idx)
+               MOVE ckpt-dept-hours (ws-ckpt-dept-idx) TO
+                   dept-hours-tbl (ws-ckpt-dept-idx)
+               MOVE ckpt-dept-gross (ws-ckpt-dept-idx) TO
+                   dept-gross-tbl (ws-ckpt-dept-idx)
+               MOVE ckpt-dept-net (ws-ckpt-dept-idx) TO
+                   dept-net-tbl (ws-ckpt-dept-idx)
+           END-PERFORM.
+
+           MOVE ckpt-total-hours TO ws-total-hours.
+           MOVE ckpt-total-gross TO ws-total-gross.
+           MOVE ckpt-total-deductions TO ws-total-deductions.
+           MOVE ckpt-total-net TO ws-total-net.
+           MOVE ckpt-total-reg-hours TO ws-total-regular-hours.
+           MOVE ckpt-total-ot-hours TO ws-total-overtime-hours.
+           MOVE ckpt-total-reg-pay TO ws-total-regular-pay.
+           MOVE ckpt-total-ot-pay TO ws-total-overtime-pay.
+           MOVE ckpt-nacha-entry-count TO ws-nacha-entry-count.
+           MOVE ckpt-nacha-hash-total TO ws-nacha-hash-total.
+           MOVE ckpt-nacha-credit-total TO ws-nacha-credit-total.
+           MOVE ckpt-nacha-trace-number TO ws-nacha-trace-number.
+
+       6200-write-checkpoint-complete.
+           MOVE "DONE" TO ckpt-last-employee-id.
+           OPEN OUTPUT checkpoint-file.
+           WRITE checkpoint-record.
+           CLOSE checkpoint-file.
+
+       9000-finalize.
+           IF ws-resume-mode
+               PERFORM 9050-report-resume-not-found
+           END-IF.
+
+           IF ws-records-since-checkpoint > 0
+               PERFORM 6100-write-checkpoint
+           END-IF.
+
+           IF NOT ws-skip-finalize-output
+               PERFORM 6300-write-finalize-marker
+
+               MOVE ws-total-regular-hours TO tl-reg-hours
+               MOVE ws-total-overtime-hours TO tl-ot-hours
+               MOVE ws-total-regular-pay TO tl-reg-pay
+               MOVE ws-total-overtime-pay TO tl-ot-pay
+               MOVE ws-total-gross TO tl-gross
+               MOVE ws-total-deductions TO tl-deductions
+               MOVE ws-total-net TO tl-net
+               WRITE payroll-register-line FROM rpt-total-line
+
+               PERFORM 8000-write-dept-summary
+               PERFORM 7100-write-nacha-trailers
+           END-IF.
+
+           PERFORM 6200-write-checkpoint-complete.
+
+           CLOSE employee-master-file.
+           CLOSE payroll-register-file.
+           CLOSE exception-file.
+           CLOSE ytd-earnings-file.
+           CLOSE nacha-file.
+
+       9050-report-resume-not-found.
+           MOVE ws-last-employee-id-processed TO xl-employee-id.
+           MOVE SPACES TO xl-employee-name.
+           MOVE "CHECKPOINT ID NOT FOUND ON RESTART" TO xl-reason.
+           WRITE exception-line FROM rpt-exception-line.
+
+       8000-write-dept-summary.
+           WRITE payroll-register-line FROM rpt-dept-header.
+           WRITE payroll-register-line FROM rpt-dept-column-header.
+
+           PERFORM VARYING dept-idx FROM 1 BY 1
+               UNTIL dept-idx > ws-dept-count
+               MOVE dept-code-tbl (dept-idx) TO dsl-dept-code
+               MOVE dept-hours-tbl (dept-idx) TO dsl-hours
+               MOVE dept-gross-tbl (dept-idx) TO dsl-gross
+               MOVE dept-net-tbl (dept-idx) TO dsl-net
+               WRITE payroll-register-line FROM rpt-dept-line
+           END-PERFORM.
+
+       7100-write-nacha-trailers.
+           MOVE ws-nacha-entry-count TO bc-entry-count.
+           MOVE ws-nacha-hash-total TO bc-entry-hash.
+           MOVE ws-nacha-credit-total TO bc-total-credit.
+           MOVE ws-company-id TO bc-company-id.
+           MOVE ws-originating-dfi TO bc-originating-dfi.
+           MOVE ws-batch-number TO bc-batch-number.
+           WRITE nacha-line FROM nacha-batch-control-record.
 
+           MOVE ws-nacha-entry-count TO fc-entry-count.
+           MOVE ws-nacha-hash-total TO fc-entry-hash.
+           MOVE ws-nacha-credit-total TO fc-total-credit.
+           WRITE nacha-line FROM nacha-file-control-record.
